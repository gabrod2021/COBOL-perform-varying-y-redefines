@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 08/08/2026
+      * Purpose: CALENDAR DATE VALIDATION, CALLABLE FROM ANY PROGRAM
+      *          THAT NEEDS TO CHECK AN AAAA-MM-DD DATE (FORMAT PLUS
+      *          LEAP-YEAR/DAYS-PER-MONTH CALENDAR VALIDATION).
+      * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 GR  Split out of CL17EJEM3 so the same validation
+      *                 can be shared by other programs.
+      *  08/08/2026 GR  Added business-rule checks: reject dates later
+      *                 than today and dates earlier than the oldest
+      *                 date this shop will accept.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-DIAS-EN-MES                   PIC 9(02).
+       77  WS-SW-ANIO-BISIESTO              PIC X(01).
+           88  WS-ANIO-BISIESTO-SI          VALUE "S".
+           88  WS-ANIO-BISIESTO-NO          VALUE "N".
+
+       77  WS-RESIDUO-4                     PIC 9(04).
+       77  WS-RESIDUO-100                   PIC 9(04).
+       77  WS-RESIDUO-400                   PIC 9(04).
+       77  WS-COCIENTE                      PIC 9(04).
+
+       77  WS-FECHA-HOY                     PIC 9(08).
+       77  WS-FECHA-COMPARA                 PIC 9(08).
+       77  WS-FECHA-MINIMA                  PIC 9(08) VALUE 19000101.
+
+       LINKAGE SECTION.
+
+           COPY FDFECHA.
+
+       01  LS-STATUS                        PIC 9(02).
+           88  LS-FECHA-VALIDA              VALUE 00.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING FD-FECHA-TXT LS-STATUS.
+
+           PERFORM 1000-VALIDAR-FECHA
+              THRU 1000-VALIDAR-FECHA-FIN.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      * VALIDA FORMATO Y CALENDARIO; EL PRIMER ERROR ENCONTRADO FIJA   *
+      * EL CODIGO DE ESTADO DE SALIDA (00 = FECHA VALIDA).             *
+      *----------------------------------------------------------------*
+       1000-VALIDAR-FECHA.
+
+           MOVE 00                          TO LS-STATUS.
+
+           IF FD-ANIO IS NOT NUMERIC
+              IF LS-STATUS = 00
+                 MOVE 01                     TO LS-STATUS
+              END-IF
+           END-IF.
+
+           IF FD-SEPARADOR-1 NOT EQUAL "-"
+              IF LS-STATUS = 00
+                 MOVE 02                     TO LS-STATUS
+              END-IF
+           END-IF.
+
+           IF FD-MES IS NOT NUMERIC
+              IF LS-STATUS = 00
+                 MOVE 03                     TO LS-STATUS
+              END-IF
+           ELSE
+              IF FD-MES < 1 OR FD-MES > 12
+                 IF LS-STATUS = 00
+                    MOVE 04                  TO LS-STATUS
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF FD-SEPARADOR-2 NOT EQUAL "-"
+              IF LS-STATUS = 00
+                 MOVE 05                     TO LS-STATUS
+              END-IF
+           END-IF.
+
+           IF FD-DIA IS NOT NUMERIC
+              IF LS-STATUS = 00
+                 MOVE 06                     TO LS-STATUS
+              END-IF
+           ELSE
+              IF FD-ANIO IS NUMERIC AND FD-MES IS NUMERIC
+                    AND FD-MES >= 1 AND FD-MES <= 12
+                 PERFORM 1100-CALCULAR-DIAS-MES
+                    THRU 1100-CALCULAR-DIAS-MES-FIN
+                 IF FD-DIA < 1 OR FD-DIA > WS-DIAS-EN-MES
+                    IF LS-STATUS = 00
+                       MOVE 07               TO LS-STATUS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF LS-STATUS = 00
+              PERFORM 1200-VALIDAR-REGLAS-NEGOCIO
+                 THRU 1200-VALIDAR-REGLAS-NEGOCIO-FIN
+           END-IF.
+
+       1000-VALIDAR-FECHA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DETERMINA SI EL ANIO ES BISIESTO Y CUANTOS DIAS TIENE EL MES   *
+      *----------------------------------------------------------------*
+       1100-CALCULAR-DIAS-MES.
+
+           SET WS-ANIO-BISIESTO-NO          TO TRUE.
+
+           DIVIDE FD-ANIO BY 4
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-4.
+           DIVIDE FD-ANIO BY 100
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-100.
+           DIVIDE FD-ANIO BY 400
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-400.
+
+           IF WS-RESIDUO-4 = 0
+              IF WS-RESIDUO-100 = 0
+                 IF WS-RESIDUO-400 = 0
+                    SET WS-ANIO-BISIESTO-SI TO TRUE
+                 END-IF
+              ELSE
+                 SET WS-ANIO-BISIESTO-SI    TO TRUE
+              END-IF
+           END-IF.
+
+           EVALUATE FD-MES
+              WHEN 01  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 03  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 05  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 07  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 08  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 10  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 12  MOVE 31              TO WS-DIAS-EN-MES
+              WHEN 04  MOVE 30              TO WS-DIAS-EN-MES
+              WHEN 06  MOVE 30              TO WS-DIAS-EN-MES
+              WHEN 09  MOVE 30              TO WS-DIAS-EN-MES
+              WHEN 11  MOVE 30              TO WS-DIAS-EN-MES
+              WHEN 02
+                 IF WS-ANIO-BISIESTO-SI
+                    MOVE 29                 TO WS-DIAS-EN-MES
+                 ELSE
+                    MOVE 28                 TO WS-DIAS-EN-MES
+                 END-IF
+              WHEN OTHER
+                 MOVE 0                     TO WS-DIAS-EN-MES
+           END-EVALUATE.
+
+       1100-CALCULAR-DIAS-MES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REGLAS DE NEGOCIO: LA FECHA NO PUEDE SER POSTERIOR A HOY NI     *
+      * ANTERIOR A LA FECHA MINIMA ACEPTADA POR EL SISTEMA.             *
+      *----------------------------------------------------------------*
+       1200-VALIDAR-REGLAS-NEGOCIO.
+
+           ACCEPT WS-FECHA-HOY               FROM DATE YYYYMMDD.
+
+           COMPUTE WS-FECHA-COMPARA = FD-ANIO * 10000
+                                     + FD-MES * 100
+                                     + FD-DIA.
+
+           IF WS-FECHA-COMPARA > WS-FECHA-HOY
+              MOVE 08                        TO LS-STATUS
+           ELSE
+              IF WS-FECHA-COMPARA < WS-FECHA-MINIMA
+                 MOVE 09                     TO LS-STATUS
+              END-IF
+           END-IF.
+
+       1200-VALIDAR-REGLAS-NEGOCIO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM DTVALID.
