@@ -1,92 +1,430 @@
-      ******************************************************************
-      * Author: GABRIELA RODRIGUEZ
-      * Date: 03/10/2023
-      * Purpose: EJEMPLO 1 : TIMES, UNTIL, VARYING
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CL17EJEM1.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       77  WS-INDICE                        PIC 9(02).
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-
-           DISPLAY "PERFORM TIMES".
-
-           PERFORM 2000-MOSTRAR-MENSAJE
-              THRU 2000-MOSTRAR-MENSAJE-FIN
-                 5 TIMES.
-
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "PERFORM UNTIL".
-
-           MOVE 1                           TO WS-INDICE.
-
-           PERFORM 2100-MOSTRAR-MENSAJE
-              THRU 2100-MOSTRAR-MENSAJE-FIN
-             UNTIL WS-INDICE > 5
-
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "PERFORM VARYING - ASCENDENTE".
-
-           PERFORM 2200-MOSTRAR-MENSAJE
-              THRU 2200-MOSTRAR-MENSAJE-FIN
-           VARYING WS-INDICE
-              FROM 1 BY 1
-             UNTIL WS-INDICE > 5.
-
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "PERFORM VARYING - DESCENDENTE".
-
-           PERFORM 2200-MOSTRAR-MENSAJE
-              THRU 2200-MOSTRAR-MENSAJE-FIN
-           VARYING WS-INDICE
-              FROM 5 BY -1
-             UNTIL WS-INDICE = 0.
-
-           DISPLAY "--------------------------------------------------".
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       2000-MOSTRAR-MENSAJE.
-
-           DISPLAY "HOLA".
-
-       2000-MOSTRAR-MENSAJE-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2100-MOSTRAR-MENSAJE.
-
-           DISPLAY "HOLA - INDICE: " WS-INDICE.
-
-           ADD 1                            TO WS-INDICE.
-
-       2100-MOSTRAR-MENSAJE-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2200-MOSTRAR-MENSAJE.
-
-           DISPLAY "HOLA - INDICE: " WS-INDICE.
-
-       2200-MOSTRAR-MENSAJE-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       END PROGRAM CL17EJEM1.
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 03/10/2023
+      * Purpose: EJEMPLO 1 : TIMES, UNTIL, VARYING
+      * Tectonics: cobc
+      * Modification History:
+      *  03/10/2023 GR  Original PERFORM TIMES/UNTIL/VARYING example.
+      *  08/08/2026 GR  Write the loop demos to a print file with page
+      *                 headers, page breaks and a control-count footer
+      *                 instead of DISPLAY.
+      *  08/08/2026 GR  Read message count/direction from a parameter
+      *                 file at startup instead of hardcoding 5.
+      *  08/08/2026 GR  Message text now comes from the MSGTBL lookup
+      *                 table, keyed by message number, with a
+      *                 severity level (INFO/WARN/ERROR) on the report.
+      *  08/08/2026 GR  Route PRT-FILE's OPEN through the shared FILERR
+      *                 routine so a bad file status is diagnosed and
+      *                 returned the same way in every program.
+      *  08/08/2026 GR  Lines-per-page now also comes from the
+      *                 parameter card instead of being fixed at 20;
+      *                 an invalid PM-DIRECCION now reports MSGTBL 004
+      *                 and falls back to BOTH directions instead of
+      *                 silently skipping the report; MSGTBL 003 now
+      *                 prints at the bottom of each page. Pass FILERR
+      *                 its archivo/operacion arguments through a
+      *                 properly-sized working-storage field instead of
+      *                 a literal shorter than the receiving LINKAGE
+      *                 item.
+      *  08/08/2026 GR  The four section-header lines now clear
+      *                 DET-INDICE/DET-SEVERIDAD before printing, same
+      *                 as every other caller of 8000-IMPRIMIR-LINEA -
+      *                 they used to print whatever index/severity was
+      *                 left over from the previous line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL17EJEM1.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PRT-FILE                  ASSIGN TO "PRTFILE"
+                                             ORGANIZATION IS SEQUENTIAL
+                                             FILE STATUS IS WS-FS-PRT.
+
+           SELECT PARM-FILE                 ASSIGN TO "PARMFILE"
+                                             ORGANIZATION IS SEQUENTIAL
+                                             FILE STATUS IS WS-FS-PARM.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRT-LINEA                        PIC X(80).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5 CHARACTERS.
+       01  PM-REGISTRO.
+           05  PM-CANTIDAD                  PIC 9(02).
+           05  PM-DIRECCION                 PIC X(01).
+               88  PM-DIR-ASCENDENTE        VALUE "A".
+               88  PM-DIR-DESCENDENTE       VALUE "D".
+               88  PM-DIR-AMBAS             VALUE "B".
+           05  PM-LINEAS-POR-PAGINA         PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-INDICE                        PIC 9(02).
+
+       77  WS-FS-PRT                        PIC X(02).
+       77  WS-RC-ARCHIVO                    PIC 9(02).
+           88  WS-RC-ARCHIVO-FATAL          VALUE 8.
+
+       77  WS-FILERR-ARCHIVO                PIC X(09).
+       77  WS-FILERR-OPERACION              PIC X(08) VALUE "OPEN".
+
+       77  WS-FS-PARM                       PIC X(02).
+       77  WS-CANTIDAD-MENSAJES             PIC 9(02) VALUE 5.
+       77  WS-DIRECCION                     PIC X(01) VALUE "B".
+           88  WS-DIR-ASCENDENTE            VALUE "A".
+           88  WS-DIR-DESCENDENTE           VALUE "D".
+           88  WS-DIR-AMBAS                 VALUE "B".
+
+       77  WS-LINEAS-POR-PAGINA             PIC 9(02) VALUE 20.
+       77  WS-LINEAS-EN-PAGINA              PIC 9(02) VALUE 0.
+       77  WS-NUMERO-PAGINA                 PIC 9(04) VALUE 0.
+       77  WS-TOTAL-LINEAS                  PIC 9(05) VALUE 0.
+
+       01  WS-FECHA-SISTEMA                 PIC 9(08).
+       01  WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+           05  WS-FS-ANIO                   PIC 9(04).
+           05  WS-FS-MES                    PIC 9(02).
+           05  WS-FS-DIA                    PIC 9(02).
+
+       01  WS-HORA-SISTEMA                  PIC 9(08).
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.
+           05  WS-HS-HORA                   PIC 9(02).
+           05  WS-HS-MIN                    PIC 9(02).
+           05  WS-HS-SEG                    PIC 9(02).
+           05  WS-HS-CENT                   PIC 9(02).
+
+       01  WS-ENCABEZADO-1.
+           05  FILLER                       PIC X(20) VALUE
+               "SISTEMA CL17EJEM1".
+           05  FILLER                       PIC X(10) VALUE SPACES.
+           05  FILLER                       PIC X(08) VALUE "FECHA: ".
+           05  ENC-FECHA                    PIC 9999/99/99.
+           05  FILLER                       PIC X(05) VALUE SPACES.
+           05  FILLER                       PIC X(06) VALUE "HORA: ".
+           05  ENC-HORA.
+               10  ENC-HORA-HH              PIC 99.
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  ENC-HORA-MM              PIC 99.
+               10  FILLER                   PIC X(01) VALUE ":".
+               10  ENC-HORA-SS              PIC 99.
+
+       01  WS-ENCABEZADO-2.
+           05  FILLER                       PIC X(33) VALUE
+               "REPORTE DE DEMOSTRACION PERFORM".
+           05  FILLER                       PIC X(07) VALUE SPACES.
+           05  FILLER                       PIC X(08) VALUE "PAGINA: ".
+           05  ENC-PAGINA                   PIC ZZZ9.
+
+       01  WS-DETALLE.
+           05  DET-TEXTO                    PIC X(20).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  DET-INDICE                   PIC ZZ9.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  DET-SEVERIDAD                PIC X(05).
+
+       77  WS-MSG-NUMERO-BUSCADO            PIC 9(03).
+
+       COPY MSGTBL.
+
+       01  WS-PIE-CONTROL.
+           05  FILLER                       PIC X(20) VALUE
+               "TOTAL DE LINEAS: ".
+           05  PIE-TOTAL-LINEAS             PIC ZZZZ9.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-FIN.
+
+           IF WS-RC-ARCHIVO-FATAL
+              GO TO 9999-FIN-PROGRAMA
+           END-IF.
+
+           MOVE "PERFORM TIMES"              TO DET-TEXTO.
+           MOVE 0                            TO DET-INDICE.
+           MOVE SPACES                       TO DET-SEVERIDAD.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+           PERFORM 2000-MOSTRAR-MENSAJE
+              THRU 2000-MOSTRAR-MENSAJE-FIN
+                 WS-CANTIDAD-MENSAJES TIMES.
+
+           MOVE "PERFORM UNTIL"              TO DET-TEXTO.
+           MOVE 0                            TO DET-INDICE.
+           MOVE SPACES                       TO DET-SEVERIDAD.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+           MOVE 1                           TO WS-INDICE.
+
+           PERFORM 2100-MOSTRAR-MENSAJE
+              THRU 2100-MOSTRAR-MENSAJE-FIN
+             UNTIL WS-INDICE > WS-CANTIDAD-MENSAJES
+
+           IF WS-DIR-ASCENDENTE OR WS-DIR-AMBAS
+              MOVE "PERFORM VARYING - ASCENDENTE" TO DET-TEXTO
+              MOVE 0                         TO DET-INDICE
+              MOVE SPACES                    TO DET-SEVERIDAD
+              PERFORM 8000-IMPRIMIR-LINEA
+                 THRU 8000-IMPRIMIR-LINEA-FIN
+
+              PERFORM 2200-MOSTRAR-MENSAJE
+                 THRU 2200-MOSTRAR-MENSAJE-FIN
+              VARYING WS-INDICE
+                 FROM 1 BY 1
+                UNTIL WS-INDICE > WS-CANTIDAD-MENSAJES
+           END-IF.
+
+           IF WS-DIR-DESCENDENTE OR WS-DIR-AMBAS
+              MOVE "PERFORM VARYING - DESCENDENTE" TO DET-TEXTO
+              MOVE 0                         TO DET-INDICE
+              MOVE SPACES                    TO DET-SEVERIDAD
+              PERFORM 8000-IMPRIMIR-LINEA
+                 THRU 8000-IMPRIMIR-LINEA-FIN
+
+              PERFORM 2200-MOSTRAR-MENSAJE
+                 THRU 2200-MOSTRAR-MENSAJE-FIN
+              VARYING WS-INDICE
+                 FROM WS-CANTIDAD-MENSAJES BY -1
+                UNTIL WS-INDICE = 0
+           END-IF.
+
+           PERFORM 9000-FINALIZAR
+              THRU 9000-FINALIZAR-FIN.
+
+       9999-FIN-PROGRAMA.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+           ACCEPT WS-FECHA-SISTEMA          FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA           FROM TIME.
+
+           PERFORM 1010-LEER-PARAMETROS
+              THRU 1010-LEER-PARAMETROS-FIN.
+
+           OPEN OUTPUT PRT-FILE.
+
+           MOVE "PRTFILE"                   TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM1" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-PRT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR PRTFILE - FIN ANORMAL"
+              GO TO 1000-INICIALIZAR-FIN
+           END-IF.
+
+           PERFORM 8100-IMPRIMIR-ENCABEZADO
+              THRU 8100-IMPRIMIR-ENCABEZADO-FIN.
+
+           IF NOT WS-DIR-ASCENDENTE AND NOT WS-DIR-DESCENDENTE
+                                     AND NOT WS-DIR-AMBAS
+              PERFORM 2410-MOSTRAR-PARAMETRO-INVALIDO
+                 THRU 2410-MOSTRAR-PARAMETRO-INVALIDO-FIN
+              MOVE "B"                      TO WS-DIRECCION
+           END-IF.
+
+       1000-INICIALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEE LA CANTIDAD DE MENSAJES Y LA DIRECCION DESDE LA TARJETA DE *
+      * PARAMETROS; SI NO EXISTE, SE USAN LOS VALORES POR DEFECTO.     *
+      *----------------------------------------------------------------*
+       1010-LEER-PARAMETROS.
+
+           OPEN INPUT PARM-FILE.
+
+           IF WS-FS-PARM = "00"
+              READ PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE PM-CANTIDAD      TO WS-CANTIDAD-MENSAJES
+                      MOVE PM-DIRECCION     TO WS-DIRECCION
+                      IF PM-LINEAS-POR-PAGINA > 0
+                         MOVE PM-LINEAS-POR-PAGINA
+                                             TO WS-LINEAS-POR-PAGINA
+                      END-IF
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+
+       1010-LEER-PARAMETROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-MOSTRAR-MENSAJE.
+
+           MOVE 001                         TO WS-MSG-NUMERO-BUSCADO.
+           PERFORM 2900-BUSCAR-MENSAJE
+              THRU 2900-BUSCAR-MENSAJE-FIN.
+
+           MOVE 0                           TO DET-INDICE.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+       2000-MOSTRAR-MENSAJE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-MOSTRAR-MENSAJE.
+
+           MOVE 002                         TO WS-MSG-NUMERO-BUSCADO.
+           PERFORM 2900-BUSCAR-MENSAJE
+              THRU 2900-BUSCAR-MENSAJE-FIN.
+
+           MOVE WS-INDICE                    TO DET-INDICE.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+           ADD 1                            TO WS-INDICE.
+
+       2100-MOSTRAR-MENSAJE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-MOSTRAR-MENSAJE.
+
+           MOVE 002                         TO WS-MSG-NUMERO-BUSCADO.
+           PERFORM 2900-BUSCAR-MENSAJE
+              THRU 2900-BUSCAR-MENSAJE-FIN.
+
+           MOVE WS-INDICE                    TO DET-INDICE.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+       2200-MOSTRAR-MENSAJE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA EL MENSAJE EN MSGTBL POR NUMERO Y CARGA SU TEXTO Y       *
+      * SEVERIDAD EN EL DETALLE A IMPRIMIR.                            *
+      *----------------------------------------------------------------*
+       2900-BUSCAR-MENSAJE.
+
+           SET MSGTBL-IDX                   TO 1.
+           SEARCH MSGTBL-ENTRADA
+              AT END
+                 MOVE "MENSAJE DESCONOCIDO"  TO DET-TEXTO
+                 MOVE "ERROR"                TO DET-SEVERIDAD
+              WHEN MSGTBL-NUMERO(MSGTBL-IDX) = WS-MSG-NUMERO-BUSCADO
+                 MOVE MSGTBL-TEXTO(MSGTBL-IDX)     TO DET-TEXTO
+                 MOVE MSGTBL-SEVERIDAD(MSGTBL-IDX) TO DET-SEVERIDAD
+           END-SEARCH.
+
+       2900-BUSCAR-MENSAJE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REPORTA UNA DIRECCION DE PARAMETRO INVALIDA CON MSGTBL 004     *
+      *----------------------------------------------------------------*
+       2410-MOSTRAR-PARAMETRO-INVALIDO.
+
+           MOVE 004                         TO WS-MSG-NUMERO-BUSCADO.
+           PERFORM 2900-BUSCAR-MENSAJE
+              THRU 2900-BUSCAR-MENSAJE-FIN.
+
+           MOVE 0                           TO DET-INDICE.
+           PERFORM 8000-IMPRIMIR-LINEA
+              THRU 8000-IMPRIMIR-LINEA-FIN.
+
+       2410-MOSTRAR-PARAMETRO-INVALIDO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MARCA EL FIN DE PAGINA CON MSGTBL 003 ANTES DEL SALTO          *
+      *----------------------------------------------------------------*
+       2420-MOSTRAR-FIN-PAGINA.
+
+           MOVE 003                         TO WS-MSG-NUMERO-BUSCADO.
+           PERFORM 2900-BUSCAR-MENSAJE
+              THRU 2900-BUSCAR-MENSAJE-FIN.
+
+           MOVE 0                           TO DET-INDICE.
+           MOVE SPACES                      TO PRT-LINEA.
+           MOVE WS-DETALLE                  TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           ADD 1                            TO WS-TOTAL-LINEAS.
+
+       2420-MOSTRAR-FIN-PAGINA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ESCRIBE UNA LINEA DE DETALLE, CONTROLANDO SALTO DE PAGINA      *
+      *----------------------------------------------------------------*
+       8000-IMPRIMIR-LINEA.
+
+           IF WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+              PERFORM 2420-MOSTRAR-FIN-PAGINA
+                 THRU 2420-MOSTRAR-FIN-PAGINA-FIN
+              PERFORM 8100-IMPRIMIR-ENCABEZADO
+                 THRU 8100-IMPRIMIR-ENCABEZADO-FIN
+           END-IF.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           MOVE WS-DETALLE                  TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           ADD 1                            TO WS-LINEAS-EN-PAGINA.
+           ADD 1                            TO WS-TOTAL-LINEAS.
+
+       8000-IMPRIMIR-LINEA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ESCRIBE EL ENCABEZADO DE PAGINA (FECHA/HORA Y NUMERO DE PAGINA)*
+      *----------------------------------------------------------------*
+       8100-IMPRIMIR-ENCABEZADO.
+
+           ADD 1                            TO WS-NUMERO-PAGINA.
+           MOVE 0                           TO WS-LINEAS-EN-PAGINA.
+
+           MOVE WS-FECHA-SISTEMA            TO ENC-FECHA.
+           MOVE WS-HS-HORA                  TO ENC-HORA-HH.
+           MOVE WS-HS-MIN                   TO ENC-HORA-MM.
+           MOVE WS-HS-SEG                   TO ENC-HORA-SS.
+           MOVE WS-NUMERO-PAGINA            TO ENC-PAGINA.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           MOVE WS-ENCABEZADO-1             TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           MOVE WS-ENCABEZADO-2             TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+       8100-IMPRIMIR-ENCABEZADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           MOVE WS-TOTAL-LINEAS             TO PIE-TOTAL-LINEAS.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           MOVE SPACES                      TO PRT-LINEA.
+           MOVE WS-PIE-CONTROL              TO PRT-LINEA.
+           WRITE PRT-LINEA.
+
+           CLOSE PRT-FILE.
+
+       9000-FINALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL17EJEM1.
