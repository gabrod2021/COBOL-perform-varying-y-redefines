@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 08/08/2026
+      * Purpose: SHARED AUDIT-TRAIL ROUTINE. ANY PROGRAM THAT ACCEPTS
+      *          OPERATOR-ENTERED DATA CALLS THIS TO JOURNAL WHO
+      *          ENTERED WHAT, AND WHEN, TO A TIMESTAMPED AUDIT LOG.
+      * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 GR  Original version, used by CL17EJEM2 and
+      *                 CL17EJEM3 to journal manually-entered data.
+      *  08/08/2026 GR  Added LS-ACCION so a caller writing many
+      *                 records in a tight loop (CL17EJEM2's value
+      *                 load) can keep AUDIT-FILE open across calls
+      *                 instead of paying an open/close per record,
+      *                 closing it with one explicit CERRAR call when
+      *                 the batch is done.
+      *  08/08/2026 GR  AL-REGISTRO's FILLER separators now default to
+      *                 SPACE so AUDITLOG never carries an embedded low-
+      *                 value byte between fields.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT AUDIT-FILE                ASSIGN TO "AUDITLOG"
+                                             ORGANIZATION IS SEQUENTIAL
+                                             FILE STATUS IS WS-FS-AUDIT.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 77 CHARACTERS.
+       01  AL-REGISTRO.
+           05  AL-FECHA                     PIC 9(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  AL-HORA                      PIC 9(08).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  AL-PROGRAMA                  PIC X(09).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  AL-OPERADOR                  PIC X(12).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  AL-CAMPO                     PIC X(15).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  AL-VALOR                     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-FS-AUDIT                      PIC X(02).
+       77  WS-OPERADOR                      PIC X(12).
+
+       77  WS-SW-ABIERTO                    PIC X(01) VALUE "N".
+           88  WS-ABIERTO-SI                VALUE "S".
+           88  WS-ABIERTO-NO                VALUE "N".
+
+       LINKAGE SECTION.
+
+       01  LS-PROGRAMA                      PIC X(09).
+       01  LS-CAMPO                         PIC X(15).
+       01  LS-VALOR                         PIC X(20).
+       01  LS-ACCION                        PIC X(06).
+           88  LS-ACCION-CERRAR             VALUE "CERRAR".
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LS-PROGRAMA LS-CAMPO LS-VALOR LS-ACCION.
+
+           IF LS-ACCION-CERRAR
+              PERFORM 2000-CERRAR-AUDITORIA
+                 THRU 2000-CERRAR-AUDITORIA-FIN
+           ELSE
+              PERFORM 1000-ESCRIBIR-AUDITORIA
+                 THRU 1000-ESCRIBIR-AUDITORIA-FIN
+           END-IF.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      * ESCRIBE UN REGISTRO DE AUDITORIA. SI EL ARCHIVO YA QUEDO        *
+      * ABIERTO DE UNA LLAMADA ANTERIOR DE ESTE MISMO RUN, NO LO        *
+      * VUELVE A ABRIR - ASI UN LLAMADOR PUEDE ESCRIBIR MUCHOS          *
+      * REGISTROS SEGUIDOS SIN PAGAR UN OPEN/CLOSE POR CADA UNO.        *
+      *----------------------------------------------------------------*
+       1000-ESCRIBIR-AUDITORIA.
+
+           ACCEPT AL-FECHA                  FROM DATE YYYYMMDD.
+           ACCEPT AL-HORA                   FROM TIME.
+
+           MOVE SPACES                      TO WS-OPERADOR.
+           ACCEPT WS-OPERADOR                FROM ENVIRONMENT "USER".
+
+           MOVE LS-PROGRAMA                 TO AL-PROGRAMA.
+           MOVE WS-OPERADOR                 TO AL-OPERADOR.
+           MOVE LS-CAMPO                    TO AL-CAMPO.
+           MOVE LS-VALOR                    TO AL-VALOR.
+
+           IF WS-ABIERTO-NO
+              OPEN EXTEND AUDIT-FILE
+
+              IF WS-FS-AUDIT NOT = "00" AND WS-FS-AUDIT NOT = "05"
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+
+              SET WS-ABIERTO-SI             TO TRUE
+           END-IF.
+
+           WRITE AL-REGISTRO.
+
+       1000-ESCRIBIR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CIERRA AUDIT-FILE SI UNA LLAMADA ANTERIOR LO DEJO ABIERTO.      *
+      *----------------------------------------------------------------*
+       2000-CERRAR-AUDITORIA.
+
+           IF WS-ABIERTO-SI
+              CLOSE AUDIT-FILE
+              SET WS-ABIERTO-NO             TO TRUE
+           END-IF.
+
+       2000-CERRAR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM AUDITLOG.
