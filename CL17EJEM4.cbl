@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 08/08/2026
+      * Purpose: DATE-RANGE VALIDATION. ACCEPTS TWO AAAA-MM-DD DATES,
+      *          VALIDATES EACH THROUGH THE SHARED DTVALID SUBPROGRAM,
+      *          CONFIRMS THE RANGE IS IN ORDER AND REPORTS THE NUMBER
+      *          OF CALENDAR DAYS BETWEEN THEM.
+      * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 GR  Original version.
+      *  08/08/2026 GR  Journal both date ACCEPTs to the shared audit
+      *                 log, same as the manual date entry in
+      *                 CL17EJEM3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL17EJEM4.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           COPY FDFECHA
+               REPLACING ==FD-FECHA-TXT== BY ==FD1-FECHA-TXT==,
+                  ==FD-FECHA-NUM== BY ==FD1-FECHA-NUM==,
+                  ==FD-ANIO== BY ==FD1-ANIO==,
+                  ==FD-SEPARADOR-1== BY ==FD1-SEPARADOR-1==,
+                  ==FD-MES== BY ==FD1-MES==,
+                  ==FD-SEPARADOR-2== BY ==FD1-SEPARADOR-2==,
+                  ==FD-DIA== BY ==FD1-DIA==.
+
+           COPY FDFECHA
+               REPLACING ==FD-FECHA-TXT== BY ==FD2-FECHA-TXT==,
+                  ==FD-FECHA-NUM== BY ==FD2-FECHA-NUM==,
+                  ==FD-ANIO== BY ==FD2-ANIO==,
+                  ==FD-SEPARADOR-1== BY ==FD2-SEPARADOR-1==,
+                  ==FD-MES== BY ==FD2-MES==,
+                  ==FD-SEPARADOR-2== BY ==FD2-SEPARADOR-2==,
+                  ==FD-DIA== BY ==FD2-DIA==.
+
+       77  WS-STATUS-1                      PIC 9(02).
+       77  WS-STATUS-2                      PIC 9(02).
+
+       77  WS-FECHA-COMPARA-1               PIC 9(08).
+       77  WS-FECHA-COMPARA-2               PIC 9(08).
+
+       77  WS-SW-RANGO-OK                   PIC X(01) VALUE "S".
+           88  WS-RANGO-OK                  VALUE "S".
+           88  WS-RANGO-NO-OK               VALUE "N".
+
+       77  WS-DIAS-ACUM-1                   PIC 9(05).
+       77  WS-DIAS-ACUM-2                   PIC 9(05).
+       77  WS-DIAS-TRANSCURRIDOS            PIC 9(07) VALUE 0.
+
+       77  WS-ANIO-AUX                      PIC 9(04).
+       77  WS-DIAS-ANIO-AUX                 PIC 9(03).
+
+       77  WS-SW-ANIO-BISIESTO              PIC X(01).
+           88  WS-ANIO-BISIESTO-SI          VALUE "S".
+           88  WS-ANIO-BISIESTO-NO          VALUE "N".
+
+       77  WS-RESIDUO-4                     PIC 9(04).
+       77  WS-RESIDUO-100                   PIC 9(04).
+       77  WS-RESIDUO-400                   PIC 9(04).
+       77  WS-COCIENTE                      PIC 9(04).
+
+       77  WS-AUD-CAMPO-1                   PIC X(15) VALUE
+               "FD1-FECHA-TXT".
+       77  WS-AUD-CAMPO-2                   PIC X(15) VALUE
+               "FD2-FECHA-TXT".
+       77  WS-AUD-VALOR                     PIC X(20).
+       77  WS-AUD-ACCION-ESCRIB             PIC X(06) VALUE "ESCRIB".
+       77  WS-AUD-ACCION-CERRAR             PIC X(06) VALUE "CERRAR".
+
+      *----------------------------------------------------------------*
+      * DIAS CORRIDOS ANTES DEL PRIMERO DE CADA MES, ANIO NO BISIESTO  *
+      *----------------------------------------------------------------*
+       01  WS-ACUM-DATOS.
+           05  FILLER                       PIC 9(03) VALUE 000.
+           05  FILLER                       PIC 9(03) VALUE 031.
+           05  FILLER                       PIC 9(03) VALUE 059.
+           05  FILLER                       PIC 9(03) VALUE 090.
+           05  FILLER                       PIC 9(03) VALUE 120.
+           05  FILLER                       PIC 9(03) VALUE 151.
+           05  FILLER                       PIC 9(03) VALUE 181.
+           05  FILLER                       PIC 9(03) VALUE 212.
+           05  FILLER                       PIC 9(03) VALUE 243.
+           05  FILLER                       PIC 9(03) VALUE 273.
+           05  FILLER                       PIC 9(03) VALUE 304.
+           05  FILLER                       PIC 9(03) VALUE 334.
+
+       01  WS-ACUM-TABLA REDEFINES WS-ACUM-DATOS.
+           05  WS-ACUM-DIAS                 PIC 9(03) OCCURS 12 TIMES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-FIN.
+
+           PERFORM 2000-VALIDAR-RANGO
+              THRU 2000-VALIDAR-RANGO-FIN.
+
+           IF WS-RANGO-OK
+              PERFORM 2310-CALCULAR-ORDINAL-1
+                 THRU 2310-CALCULAR-ORDINAL-1-FIN
+              PERFORM 2320-CALCULAR-ORDINAL-2
+                 THRU 2320-CALCULAR-ORDINAL-2-FIN
+              PERFORM 2400-CALCULAR-DIAS-TRANSCURRIDOS
+                 THRU 2400-CALCULAR-DIAS-TRANSCURRIDOS-FIN
+              PERFORM 9000-FINALIZAR
+                 THRU 9000-FINALIZAR-FIN
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+           DISPLAY "INGRESAR FECHA INICIAL EN FORMATO AAAA-MM-DD"
+           ACCEPT FD1-FECHA-TXT.
+
+           MOVE FD1-FECHA-TXT               TO WS-AUD-VALOR.
+           CALL "AUDITLOG" USING "CL17EJEM4" WS-AUD-CAMPO-1
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+           CALL "AUDITLOG" USING "CL17EJEM4" WS-AUD-CAMPO-1
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           CALL "DTVALID" USING FD1-FECHA-TXT WS-STATUS-1.
+
+           DISPLAY "INGRESAR FECHA FINAL EN FORMATO AAAA-MM-DD"
+           ACCEPT FD2-FECHA-TXT.
+
+           MOVE FD2-FECHA-TXT               TO WS-AUD-VALOR.
+           CALL "AUDITLOG" USING "CL17EJEM4" WS-AUD-CAMPO-2
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+           CALL "AUDITLOG" USING "CL17EJEM4" WS-AUD-CAMPO-2
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           CALL "DTVALID" USING FD2-FECHA-TXT WS-STATUS-2.
+
+       1000-INICIALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CONFIRMA QUE AMBAS FECHAS SON VALIDAS Y QUE LA FECHA INICIAL   *
+      * NO ES POSTERIOR A LA FECHA FINAL.                              *
+      *----------------------------------------------------------------*
+       2000-VALIDAR-RANGO.
+
+           SET WS-RANGO-OK                  TO TRUE.
+
+           IF WS-STATUS-1 NOT = 00
+              DISPLAY "FECHA INICIAL INVALIDA - CODIGO " WS-STATUS-1
+              SET WS-RANGO-NO-OK            TO TRUE
+           END-IF.
+
+           IF WS-STATUS-2 NOT = 00
+              DISPLAY "FECHA FINAL INVALIDA - CODIGO " WS-STATUS-2
+              SET WS-RANGO-NO-OK            TO TRUE
+           END-IF.
+
+           IF WS-RANGO-OK
+              COMPUTE WS-FECHA-COMPARA-1 = FD1-ANIO * 10000
+                                          + FD1-MES * 100
+                                          + FD1-DIA
+              COMPUTE WS-FECHA-COMPARA-2 = FD2-ANIO * 10000
+                                          + FD2-MES * 100
+                                          + FD2-DIA
+              IF WS-FECHA-COMPARA-1 > WS-FECHA-COMPARA-2
+                 DISPLAY "LA FECHA INICIAL ES POSTERIOR A LA FINAL"
+                 SET WS-RANGO-NO-OK         TO TRUE
+              END-IF
+           END-IF.
+
+       2000-VALIDAR-RANGO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DIA ORDINAL DENTRO DEL ANIO DE CADA FECHA (1 = 1 DE ENERO)     *
+      *----------------------------------------------------------------*
+       2310-CALCULAR-ORDINAL-1.
+
+           MOVE FD1-ANIO                    TO WS-ANIO-AUX.
+           PERFORM 2500-ANIO-BISIESTO
+              THRU 2500-ANIO-BISIESTO-FIN.
+
+           COMPUTE WS-DIAS-ACUM-1 = WS-ACUM-DIAS(FD1-MES) + FD1-DIA.
+
+           IF WS-ANIO-BISIESTO-SI AND FD1-MES > 2
+              ADD 1                         TO WS-DIAS-ACUM-1
+           END-IF.
+
+       2310-CALCULAR-ORDINAL-1-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2320-CALCULAR-ORDINAL-2.
+
+           MOVE FD2-ANIO                    TO WS-ANIO-AUX.
+           PERFORM 2500-ANIO-BISIESTO
+              THRU 2500-ANIO-BISIESTO-FIN.
+
+           COMPUTE WS-DIAS-ACUM-2 = WS-ACUM-DIAS(FD2-MES) + FD2-DIA.
+
+           IF WS-ANIO-BISIESTO-SI AND FD2-MES > 2
+              ADD 1                         TO WS-DIAS-ACUM-2
+           END-IF.
+
+       2320-CALCULAR-ORDINAL-2-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DIAS TRANSCURRIDOS ENTRE LAS DOS FECHAS (MISMO ANIO O NO)      *
+      *----------------------------------------------------------------*
+       2400-CALCULAR-DIAS-TRANSCURRIDOS.
+
+           IF FD1-ANIO = FD2-ANIO
+              COMPUTE WS-DIAS-TRANSCURRIDOS = WS-DIAS-ACUM-2
+                                             - WS-DIAS-ACUM-1
+           ELSE
+              MOVE FD1-ANIO                 TO WS-ANIO-AUX
+              PERFORM 2500-ANIO-BISIESTO
+                 THRU 2500-ANIO-BISIESTO-FIN
+
+              IF WS-ANIO-BISIESTO-SI
+                 MOVE 366                   TO WS-DIAS-ANIO-AUX
+              ELSE
+                 MOVE 365                   TO WS-DIAS-ANIO-AUX
+              END-IF
+
+              COMPUTE WS-DIAS-TRANSCURRIDOS = WS-DIAS-ANIO-AUX
+                                             - WS-DIAS-ACUM-1
+
+              ADD 1                         TO WS-ANIO-AUX
+
+              PERFORM 2410-SUMAR-ANIO-INTERMEDIO
+                 THRU 2410-SUMAR-ANIO-INTERMEDIO-FIN
+                UNTIL WS-ANIO-AUX >= FD2-ANIO
+
+              ADD WS-DIAS-ACUM-2            TO WS-DIAS-TRANSCURRIDOS
+           END-IF.
+
+       2400-CALCULAR-DIAS-TRANSCURRIDOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2410-SUMAR-ANIO-INTERMEDIO.
+
+           PERFORM 2500-ANIO-BISIESTO
+              THRU 2500-ANIO-BISIESTO-FIN.
+
+           IF WS-ANIO-BISIESTO-SI
+              ADD 366                       TO WS-DIAS-TRANSCURRIDOS
+           ELSE
+              ADD 365                       TO WS-DIAS-TRANSCURRIDOS
+           END-IF.
+
+           ADD 1                            TO WS-ANIO-AUX.
+
+       2410-SUMAR-ANIO-INTERMEDIO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DETERMINA SI WS-ANIO-AUX ES BISIESTO                           *
+      *----------------------------------------------------------------*
+       2500-ANIO-BISIESTO.
+
+           SET WS-ANIO-BISIESTO-NO          TO TRUE.
+
+           DIVIDE WS-ANIO-AUX BY 4
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-4.
+           DIVIDE WS-ANIO-AUX BY 100
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-100.
+           DIVIDE WS-ANIO-AUX BY 400
+              GIVING WS-COCIENTE
+              REMAINDER WS-RESIDUO-400.
+
+           IF WS-RESIDUO-4 = 0
+              IF WS-RESIDUO-100 = 0
+                 IF WS-RESIDUO-400 = 0
+                    SET WS-ANIO-BISIESTO-SI TO TRUE
+                 END-IF
+              ELSE
+                 SET WS-ANIO-BISIESTO-SI    TO TRUE
+              END-IF
+           END-IF.
+
+       2500-ANIO-BISIESTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "FECHA INICIAL : " FD1-FECHA-TXT.
+           DISPLAY "FECHA FINAL   : " FD2-FECHA-TXT.
+           DISPLAY "DIAS TRANSCURRIDOS: " WS-DIAS-TRANSCURRIDOS.
+
+       9000-FINALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL17EJEM4.
