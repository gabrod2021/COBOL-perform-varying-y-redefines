@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 08/08/2026
+      * Purpose: SHARED FILE-STATUS ERROR HANDLER. ANY PROGRAM THAT
+      *          OPENS OR WRITES A MANDATORY FILE CALLS THIS AFTER THE
+      *          I/O VERB TO GET A CONSISTENT DIAGNOSTIC MESSAGE AND A
+      *          RETURN CODE THE CALLER (AND THE JCL THAT RAN IT) CAN
+      *          TEST: 0 = OK, 4 = WARNING, 8 = FATAL.
+      * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 GR  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILERR.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       01  LS-PROGRAMA                      PIC X(09).
+       01  LS-ARCHIVO                       PIC X(09).
+       01  LS-OPERACION                     PIC X(08).
+       01  LS-STATUS                        PIC X(02).
+       01  LS-RC                            PIC 9(02).
+           88  LS-RC-OK                     VALUE 0.
+           88  LS-RC-ADVERTENCIA            VALUE 4.
+           88  LS-RC-FATAL                  VALUE 8.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LS-PROGRAMA LS-ARCHIVO LS-OPERACION
+                                 LS-STATUS LS-RC.
+
+           PERFORM 1000-REPORTAR-ERROR
+              THRU 1000-REPORTAR-ERROR-FIN.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      * CLASIFICA EL FILE STATUS RECIBIDO, EMITE UN DIAGNOSTICO SI NO  *
+      * ES NORMAL Y DEVUELVE UN CODIGO DE RETORNO JCL-TESTEABLE.       *
+      *----------------------------------------------------------------*
+       1000-REPORTAR-ERROR.
+
+           EVALUATE LS-STATUS
+              WHEN "00"
+                 SET LS-RC-OK              TO TRUE
+              WHEN "04"
+              WHEN "05"
+                 SET LS-RC-ADVERTENCIA     TO TRUE
+                 DISPLAY "FILERR ADVERTENCIA - " LS-PROGRAMA
+                         " ARCHIVO " LS-ARCHIVO
+                         " OPERACION " LS-OPERACION
+                         " STATUS " LS-STATUS
+              WHEN OTHER
+                 SET LS-RC-FATAL           TO TRUE
+                 DISPLAY "FILERR ERROR - " LS-PROGRAMA
+                         " ARCHIVO " LS-ARCHIVO
+                         " OPERACION " LS-OPERACION
+                         " STATUS " LS-STATUS
+           END-EVALUATE.
+
+           MOVE LS-RC                      TO RETURN-CODE.
+
+       1000-REPORTAR-ERROR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM FILERR.
