@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * TABLA DE MENSAJES EN MEMORIA, CLAVE NUMERO DE MENSAJE, CON     *
+      * TEXTO Y NIVEL DE SEVERIDAD (INFO/WARN/ERROR).                  *
+      *----------------------------------------------------------------*
+       01  MSGTBL-DATOS.
+           05  FILLER                   PIC X(28)
+                               VALUE "001HOLA                INFO ".
+           05  FILLER                   PIC X(28)
+                               VALUE "002HOLA - INDICE       INFO ".
+           05  FILLER                   PIC X(28)
+                               VALUE "003FIN DE PAGINA       WARN ".
+           05  FILLER                   PIC X(28)
+                               VALUE "004PARAMETRO INVALIDO  ERROR".
+
+       01  MSGTBL-TABLA REDEFINES MSGTBL-DATOS.
+           05  MSGTBL-ENTRADA           OCCURS 4 TIMES
+                                         INDEXED BY MSGTBL-IDX.
+               10  MSGTBL-NUMERO        PIC 9(03).
+               10  MSGTBL-TEXTO         PIC X(20).
+               10  MSGTBL-SEVERIDAD     PIC X(05).
+                   88  MSGTBL-SEV-INFO  VALUE "INFO ".
+                   88  MSGTBL-SEV-WARN  VALUE "WARN ".
+                   88  MSGTBL-SEV-ERROR VALUE "ERROR".
