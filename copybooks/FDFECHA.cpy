@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: FDFECHA
+      * Purpose:  Shared AAAA-MM-DD date layout used by DTVALID and any
+      *           program that needs to build/pass a date in that form.
+      ******************************************************************
+       01  FD-FECHA-TXT                     PIC X(10).
+
+       01  FD-FECHA-NUM REDEFINES FD-FECHA-TXT.
+           05  FD-ANIO                      PIC 9(04).
+           05  FD-SEPARADOR-1               PIC X(01).
+           05  FD-MES                       PIC 9(02).
+           05  FD-SEPARADOR-2               PIC X(01).
+           05  FD-DIA                       PIC 9(02).
