@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: REGVALOR
+      * Purpose:  Shared position-number/signed-amount record layout
+      *           used by CL17EJEM2's checkpoint and extract files,
+      *           and by CL17RECON when it reads the checkpoint file
+      *           directly.
+      ******************************************************************
+       01  RV-REGISTRO.
+           05  RV-INDICE                    PIC 9(03).
+           05  RV-VALOR                     PIC S9(7)V99.
