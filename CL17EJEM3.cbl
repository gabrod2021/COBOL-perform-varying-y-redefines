@@ -1,88 +1,208 @@
-      ******************************************************************
-      * Author: GABRIELA RODRIGUEZ
-      * Date: 03/10/2023
-      * Purpose:  EJEMPLO 3 : REDEFINES
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CL17EJEM3.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-FECHA-TXT                      PIC X(10).
-
-       01 WS-FECHA-NUM                      REDEFINES WS-FECHA-TXT.
-          05 WS-ANIO                        PIC 9(04).
-          05 WS-SEPARADOR-1                 PIC X(01).
-          05 WS-MES                         PIC 9(02).
-          05 WS-SEPARADOR-2                 PIC X(01).
-          05 WS-DIA                         PIC 9(02).
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-
-           PERFORM 2000-INGRESAR-VALOR
-              THRU 2000-INGRESAR-VALOR-FIN.
-
-           PERFORM 2100-VALIDAR-FECHA
-              THRU 2100-VALIDAR-FECHA-FIN.
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       2000-INGRESAR-VALOR.
-
-           DISPLAY "INGRESAR FECHA EN FORMATO AAAA-MM-DD"
-           ACCEPT WS-FECHA-TXT.
-
-           DISPLAY "--------------------------------------------------".
-
-       2000-INGRESAR-VALOR-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2100-VALIDAR-FECHA.
-
-           IF WS-ANIO IS NOT NUMERIC
-              DISPLAY "EL anio ingresaro no es numerico"
-           ELSE
-              DISPLAY "Anio: " WS-ANIO
-           END-IF.
-
-           IF WS-SEPARADOR-1 NOT EQUAL "-"
-              DISPLAY "EL primer separador no es guion"
-           END-IF.
-
-           IF WS-MES IS NOT NUMERIC
-              DISPLAY "EL mes ingresaro no es numerico"
-           ELSE
-              DISPLAY "Mes: " WS-MES
-           END-IF.
-
-           IF WS-SEPARADOR-2 NOT EQUAL "-"
-              DISPLAY "EL segundo separador no es guion"
-           END-IF.
-
-           IF WS-DIA IS NOT NUMERIC
-              DISPLAY "EL dia ingresaro no es numerico"
-           ELSE
-              DISPLAY "Dia: " WS-DIA
-           END-IF.
-
-       2100-VALIDAR-FECHA-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       END PROGRAM CL17EJEM3.
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 03/10/2023
+      * Purpose:  EJEMPLO 3 : REDEFINES
+      * Tectonics: cobc
+      * Modification History:
+      *  03/10/2023 GR  Original REDEFINES example - format check only.
+      *  08/08/2026 GR  Full calendar validation (leap years, days per
+      *                 month) plus a rejected-dates output file.
+      *  08/08/2026 GR  Moved the validation logic to the DTVALID
+      *                 callable subprogram; this program now just
+      *                 drives the ACCEPT and the reject file.
+      *  08/08/2026 GR  Journal the date ACCEPT to the shared audit
+      *                 log so it can be traced back to a shift.
+      *  08/08/2026 GR  Route REJECT-FILE's OPEN through the shared
+      *                 FILERR routine.
+      *  08/08/2026 GR  Pass FILERR/AUDITLOG their archivo/campo/valor
+      *                 arguments through properly-sized working-storage
+      *                 fields instead of literals/fields shorter than
+      *                 the receiving LINKAGE item, and supply AUDITLOG
+      *                 its new LS-ACCION argument.
+      *  08/08/2026 GR  REJ-REGISTRO's FILLER separators now default to
+      *                 SPACE so REJDATES never carries an embedded low-
+      *                 value byte between fields.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL17EJEM3.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT REJECT-FILE               ASSIGN TO "REJDATES"
+                                             ORGANIZATION IS SEQUENTIAL
+                                             FILE STATUS IS WS-FS-REJECT.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REJ-REGISTRO.
+           05  REJ-FECHA-TXT                PIC X(10).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  REJ-CAMPO                    PIC X(15).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  REJ-RAZON-COD                PIC 9(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  REJ-RAZON-DESC               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           COPY FDFECHA.
+
+       77  WS-STATUS-VALIDACION             PIC 9(02).
+
+       77  WS-FS-REJECT                     PIC X(02).
+       77  WS-RC-ARCHIVO                    PIC 9(02).
+           88  WS-RC-ARCHIVO-FATAL          VALUE 8.
+
+       77  WS-FILERR-ARCHIVO                PIC X(09).
+       77  WS-FILERR-OPERACION              PIC X(08) VALUE "OPEN".
+
+       77  WS-AUD-CAMPO                     PIC X(15) VALUE
+               "FD-FECHA-TXT".
+       77  WS-AUD-VALOR                     PIC X(20).
+       77  WS-AUD-ACCION-ESCRIB             PIC X(06) VALUE "ESCRIB".
+       77  WS-AUD-ACCION-CERRAR             PIC X(06) VALUE "CERRAR".
+
+       01  WS-2900-DATOS.
+           05  WS-2900-CAMPO                PIC X(15).
+           05  WS-2900-DESC                 PIC X(30).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT REJECT-FILE.
+
+           MOVE "REJDATES"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM3" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-REJECT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR REJDATES - FIN ANORMAL"
+           ELSE
+              PERFORM 2000-INGRESAR-VALOR
+                 THRU 2000-INGRESAR-VALOR-FIN
+
+              PERFORM 2100-VALIDAR-FECHA
+                 THRU 2100-VALIDAR-FECHA-FIN
+
+              CLOSE REJECT-FILE
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       2000-INGRESAR-VALOR.
+
+           DISPLAY "INGRESAR FECHA EN FORMATO AAAA-MM-DD"
+           ACCEPT FD-FECHA-TXT.
+
+           MOVE FD-FECHA-TXT                TO WS-AUD-VALOR.
+           CALL "AUDITLOG" USING "CL17EJEM3" WS-AUD-CAMPO
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+           CALL "AUDITLOG" USING "CL17EJEM3" WS-AUD-CAMPO
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           DISPLAY "--------------------------------------------------".
+
+       2000-INGRESAR-VALOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA LA FECHA LLAMANDO AL SUBPROGRAMA DTVALID Y RECHAZA LA   *
+      * FECHA SI EL CODIGO DE ESTADO DEVUELTO NO ES CERO.              *
+      *----------------------------------------------------------------*
+       2100-VALIDAR-FECHA.
+
+           CALL "DTVALID" USING FD-FECHA-TXT WS-STATUS-VALIDACION.
+
+           EVALUATE WS-STATUS-VALIDACION
+              WHEN 00
+                 DISPLAY "Anio: " FD-ANIO
+                 DISPLAY "Mes: " FD-MES
+                 DISPLAY "Dia: " FD-DIA
+                 DISPLAY "FECHA VALIDA"
+              WHEN 01
+                 DISPLAY "EL anio ingresado no es numerico"
+                 MOVE "FD-ANIO"              TO WS-2900-CAMPO
+                 MOVE "ANIO NO ES NUMERICO"  TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 02
+                 DISPLAY "EL primer separador no es guion"
+                 MOVE "FD-SEPARADOR-1"       TO WS-2900-CAMPO
+                 MOVE "SEPARADOR 1 NO ES GUION" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 03
+                 DISPLAY "EL mes ingresado no es numerico"
+                 MOVE "FD-MES"               TO WS-2900-CAMPO
+                 MOVE "MES NO ES NUMERICO"   TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 04
+                 DISPLAY "EL mes ingresado no es valido"
+                 MOVE "FD-MES"               TO WS-2900-CAMPO
+                 MOVE "MES FUERA DE RANGO 01-12" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 05
+                 DISPLAY "EL segundo separador no es guion"
+                 MOVE "FD-SEPARADOR-2"       TO WS-2900-CAMPO
+                 MOVE "SEPARADOR 2 NO ES GUION" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 06
+                 DISPLAY "EL dia ingresado no es numerico"
+                 MOVE "FD-DIA"               TO WS-2900-CAMPO
+                 MOVE "DIA NO ES NUMERICO"   TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 07
+                 DISPLAY "EL dia no existe para ese mes/anio"
+                 MOVE "FD-DIA"               TO WS-2900-CAMPO
+                 MOVE "DIA NO EXISTE EN EL MES" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 08
+                 DISPLAY "LA FECHA ES POSTERIOR A HOY"
+                 MOVE "FD-FECHA-TXT"         TO WS-2900-CAMPO
+                 MOVE "FECHA POSTERIOR A HOY" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+              WHEN 09
+                 DISPLAY "LA FECHA ES ANTERIOR A LA MINIMA ACEPTADA"
+                 MOVE "FD-FECHA-TXT"         TO WS-2900-CAMPO
+                 MOVE "FECHA ANTERIOR A LA MINIMA" TO WS-2900-DESC
+                 PERFORM 2900-RECHAZAR-FECHA
+                    THRU 2900-RECHAZAR-FECHA-FIN
+           END-EVALUATE.
+
+       2100-VALIDAR-FECHA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ESCRIBE UN REGISTRO EN EL ARCHIVO DE FECHAS RECHAZADAS         *
+      *----------------------------------------------------------------*
+       2900-RECHAZAR-FECHA.
+
+           MOVE FD-FECHA-TXT                TO REJ-FECHA-TXT.
+           MOVE WS-2900-CAMPO               TO REJ-CAMPO.
+           MOVE WS-STATUS-VALIDACION        TO REJ-RAZON-COD.
+           MOVE WS-2900-DESC                TO REJ-RAZON-DESC.
+
+           WRITE REJ-REGISTRO.
+
+       2900-RECHAZAR-FECHA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL17EJEM3.
