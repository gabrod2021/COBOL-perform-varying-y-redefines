@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 08/08/2026
+      * Purpose: CONTROL-TOTAL RECONCILIATION FOR THE VALUES PROCESSED
+      *          BY CL17EJEM2. COMPARES THE RECORD COUNT AND AMOUNT
+      *          TOTAL ACCUMULATED FROM ITS CHECKPOINT FILE AGAINST AN
+      *          EXPECTED CONTROL CARD AND REPORTS ANY OUT-OF-BALANCE
+      *          CONDITION.
+      * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 GR  Original version.
+      *  08/08/2026 GR  Route CHECKPOINT-FILE and RECON-REPORT opens
+      *                 through the shared FILERR routine.
+      *  08/08/2026 GR  Pass FILERR its archivo/operacion arguments
+      *                 through properly-sized working-storage fields
+      *                 instead of literals shorter than the receiving
+      *                 LINKAGE item; pull CK-REGISTRO from the shared
+      *                 REGVALOR copybook so it can't drift out of sync
+      *                 with CL17EJEM2's checkpoint layout.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL17RECON.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE          ASSIGN TO "CKPTFILE"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-CKPT.
+
+           SELECT CONTROL-CARD             ASSIGN TO "RECCTRL"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-CTRL.
+
+           SELECT RECON-REPORT             ASSIGN TO "RECONRPT"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-RPT.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS.
+           COPY REGVALOR
+               REPLACING ==RV-REGISTRO== BY ==CK-REGISTRO==,
+                  ==RV-INDICE== BY ==CK-INDICE==,
+                  ==RV-VALOR== BY ==CK-VALOR==.
+
+       FD  CONTROL-CARD
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 16 CHARACTERS.
+       01  RC-REGISTRO.
+           05  RC-CANTIDAD-ESPERADA         PIC 9(05).
+           05  RC-TOTAL-ESPERADO            PIC S9(9)V99.
+
+       FD  RECON-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PR-LINEA                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-FS-CTRL                       PIC X(02).
+       77  WS-FS-CKPT                       PIC X(02).
+       77  WS-FS-RPT                        PIC X(02).
+       77  WS-RC-ARCHIVO                    PIC 9(02).
+           88  WS-RC-ARCHIVO-FATAL          VALUE 8.
+
+       77  WS-FILERR-ARCHIVO                PIC X(09).
+       77  WS-FILERR-OPERACION              PIC X(08) VALUE "OPEN".
+
+       77  WS-SW-EOF                        PIC X(01) VALUE "N".
+           88  WS-EOF-SI                    VALUE "S".
+           88  WS-EOF-NO                    VALUE "N".
+
+       77  WS-CANTIDAD-REAL                 PIC 9(05) VALUE 0.
+       77  WS-TOTAL-REAL                    PIC S9(9)V99 VALUE 0.
+
+       77  WS-CANTIDAD-ESPERADA             PIC 9(05) VALUE 0.
+       77  WS-TOTAL-ESPERADO                PIC S9(9)V99 VALUE 0.
+
+       77  WS-DIF-CANTIDAD                  PIC S9(05) VALUE 0.
+       77  WS-DIF-TOTAL                     PIC S9(09)V99 VALUE 0.
+
+       77  WS-SW-CUADRA                     PIC X(01) VALUE "S".
+           88  WS-CUADRA-SI                 VALUE "S".
+           88  WS-CUADRA-NO                 VALUE "N".
+
+       01  WS-LINEA-CANTIDAD.
+           05  FILLER                       PIC X(20)
+                                     VALUE "CANTIDAD REAL/ESPER.".
+           05  WS-LC-REAL                   PIC ZZZZ9.
+           05  FILLER                       PIC X(01) VALUE "/".
+           05  WS-LC-ESPERADA               PIC ZZZZ9.
+           05  FILLER                       PIC X(01) VALUE "/".
+           05  WS-LC-DIFERENCIA             PIC -(4)9.
+
+       01  WS-LINEA-TOTAL.
+           05  FILLER                       PIC X(20)
+                                     VALUE "TOTAL REAL/ESPERADO:".
+           05  WS-LT-REAL                   PIC -(7)9,99.
+           05  FILLER                       PIC X(01) VALUE "/".
+           05  WS-LT-ESPERADA               PIC -(7)9,99.
+           05  FILLER                       PIC X(01) VALUE "/".
+           05  WS-LT-DIFERENCIA             PIC -(7)9,99.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-FIN.
+
+           IF NOT WS-RC-ARCHIVO-FATAL
+              PERFORM 2000-PROCESAR-CHECKPOINT
+                 THRU 2000-PROCESAR-CHECKPOINT-FIN
+                UNTIL WS-EOF-SI
+
+              PERFORM 3000-COMPARAR-TOTALES
+                 THRU 3000-COMPARAR-TOTALES-FIN
+
+              PERFORM 9000-FINALIZAR
+                 THRU 9000-FINALIZAR-FIN
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           MOVE "CKPTFILE"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17RECON" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-CKPT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR CKPTFILE - FIN ANORMAL"
+              GO TO 1000-INICIALIZAR-FIN
+           END-IF.
+
+           OPEN OUTPUT RECON-REPORT.
+
+           MOVE "RECONRPT"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17RECON" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-RPT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR RECONRPT - FIN ANORMAL"
+              GO TO 1000-INICIALIZAR-FIN
+           END-IF.
+
+           OPEN INPUT CONTROL-CARD.
+
+           IF WS-FS-CTRL = "00"
+              READ CONTROL-CARD
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE RC-CANTIDAD-ESPERADA TO WS-CANTIDAD-ESPERADA
+                      MOVE RC-TOTAL-ESPERADO    TO WS-TOTAL-ESPERADO
+              END-READ
+              CLOSE CONTROL-CARD
+           END-IF.
+
+       1000-INICIALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA CANTIDAD DE REGISTROS Y MONTO TOTAL DEL CHECKPOINT     *
+      *----------------------------------------------------------------*
+       2000-PROCESAR-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-EOF-SI            TO TRUE
+               NOT AT END
+                   ADD 1                    TO WS-CANTIDAD-REAL
+                   ADD CK-VALOR             TO WS-TOTAL-REAL
+           END-READ.
+
+       2000-PROCESAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COMPARA LOS TOTALES REALES CONTRA LOS ESPERADOS Y ESCRIBE EL   *
+      * REPORTE DE CUADRE.                                             *
+      *----------------------------------------------------------------*
+       3000-COMPARAR-TOTALES.
+
+           SET WS-CUADRA-SI                 TO TRUE.
+
+           COMPUTE WS-DIF-CANTIDAD = WS-CANTIDAD-REAL
+                                    - WS-CANTIDAD-ESPERADA.
+           COMPUTE WS-DIF-TOTAL    = WS-TOTAL-REAL
+                                    - WS-TOTAL-ESPERADO.
+
+           IF WS-DIF-CANTIDAD NOT = 0 OR WS-DIF-TOTAL NOT = 0
+              SET WS-CUADRA-NO              TO TRUE
+           END-IF.
+
+           MOVE WS-CANTIDAD-REAL             TO WS-LC-REAL.
+           MOVE WS-CANTIDAD-ESPERADA         TO WS-LC-ESPERADA.
+           MOVE WS-DIF-CANTIDAD              TO WS-LC-DIFERENCIA.
+           MOVE WS-LINEA-CANTIDAD            TO PR-LINEA.
+           WRITE PR-LINEA.
+
+           MOVE WS-TOTAL-REAL                TO WS-LT-REAL.
+           MOVE WS-TOTAL-ESPERADO            TO WS-LT-ESPERADA.
+           MOVE WS-DIF-TOTAL                 TO WS-LT-DIFERENCIA.
+           MOVE WS-LINEA-TOTAL               TO PR-LINEA.
+           WRITE PR-LINEA.
+
+           IF WS-CUADRA-SI
+              MOVE "RESULTADO: CUADRA"       TO PR-LINEA
+           ELSE
+              MOVE "RESULTADO: NO CUADRA - VERIFICAR DIFERENCIAS"
+                                              TO PR-LINEA
+           END-IF.
+           WRITE PR-LINEA.
+
+           DISPLAY PR-LINEA.
+
+       3000-COMPARAR-TOTALES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE CHECKPOINT-FILE.
+           CLOSE RECON-REPORT.
+
+       9000-FINALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL17RECON.
