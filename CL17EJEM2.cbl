@@ -1,86 +1,649 @@
-      ******************************************************************
-      * Author: GABRIELA RODRIGUEZ
-      * Date: 03/10/2023
-      * Purpose:EJEMPLO 2 : TIMES, UNTIL, VARYING
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CL17EJEM2.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-TABLA                          OCCURS 5 TIMES.
-           05 WS-NUMERO                     PIC 9.
-
-       77  WS-INDICE                        PIC 9(02).
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-
-           MOVE 1                           TO WS-INDICE.
-
-           PERFORM 2000-INGRESAR-VALORES
-              THRU 2000-INGRESAR-VALORES-FIN
-             UNTIL WS-INDICE > 5
-
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "ASCENDENTE".
-
-           PERFORM 2100-MOSTRAR-VALORES
-              THRU 2100-MOSTRAR-VALORES-FIN
-           VARYING WS-INDICE
-              FROM 1 BY 1
-             UNTIL WS-INDICE > 5.
-
-           DISPLAY "--------------------------------------------------".
-           DISPLAY "DESCENDENTE".
-
-           PERFORM 2200-MOSTRAR-VALORES-DESC
-              THRU 2200-MOSTRAR-VALORES-DESC-FIN.
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       2000-INGRESAR-VALORES.
-
-           DISPLAY "INGRESA UN VALOR".
-           ACCEPT WS-NUMERO(WS-INDICE).
-
-           ADD 1                            TO WS-INDICE.
-
-       2000-INGRESAR-VALORES-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2100-MOSTRAR-VALORES.
-
-           DISPLAY "VALOR " WS-INDICE ": " WS-NUMERO(WS-INDICE).
-
-       2100-MOSTRAR-VALORES-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2200-MOSTRAR-VALORES-DESC.
-
-           PERFORM VARYING WS-INDICE FROM 5 BY -1 UNTIL WS-INDICE = 0
-
-             DISPLAY "VALOR " WS-INDICE ": " WS-NUMERO(WS-INDICE)
-
-           END-PERFORM.
-
-       2200-MOSTRAR-VALORES-DESC-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       END PROGRAM CL17EJEM2.
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 03/10/2023
+      * Purpose:EJEMPLO 2 : TIMES, UNTIL, VARYING
+      * Tectonics: cobc
+      * Modification History:
+      *  03/10/2023 GR  Original PERFORM TIMES/UNTIL/VARYING example.
+      *  08/08/2026 GR  Load WS-TABLA from DAILY-VALUES instead of
+      *                 ACCEPT, lift the hardcoded OCCURS 5 limit.
+      *  08/08/2026 GR  Checkpoint each value loaded to a restart
+      *                 control file; honor a restart parameter card
+      *                 so a rerun resumes past the last checkpoint.
+      *  08/08/2026 GR  Widen WS-NUMERO to signed decimal so the table
+      *                 can hold real monetary amounts; add a totals
+      *                 paragraph (sum/average/high/low).
+      *  08/08/2026 GR  Journal every value loaded into the table to
+      *                 the shared audit log (manual entry moved from
+      *                 an ACCEPT to a file read when DAILY-VALUES was
+      *                 added; the load step is now what this audits).
+      *  08/08/2026 GR  Replaced the fixed load/list/totals flow with a
+      *                 function-coded menu (add, inquire, delete,
+      *                 count, list, totals) over the loaded table.
+      *  08/08/2026 GR  Route DAILY-VALUES and CHECKPOINT-FILE opens
+      *                 through the shared FILERR routine.
+      *  08/08/2026 GR  Added an export function that writes the final
+      *                 table to a fixed-width extract file in the
+      *                 same layout as the checkpoint record.
+      *  08/08/2026 GR  Checkpoint recovery now validates CK-INDICE
+      *                 against the expected sequence as it reads, and
+      *                 rewrites CKPTFILE truncated to the recovered
+      *                 point instead of reopening EXTEND - a restart
+      *                 used to leave stale/duplicate tail records
+      *                 behind after every rerun.
+      *  08/08/2026 GR  ALTA and BAJA now journal to AUDITLOG (BAJA was
+      *                 unaudited). The DAILY-VALUES load loop now keeps
+      *                 AUDITLOG's file open for the whole loop instead
+      *                 of once per record. CK-REGISTRO/EX-REGISTRO now
+      *                 come from the shared REGVALOR copybook. FILERR
+      *                 is now called with properly-sized working-
+      *                 storage fields instead of literals shorter
+      *                 than its LINKAGE items.
+      *  08/08/2026 GR  Removed the MANT-FILE maintenance-overlay idea
+      *                 tried here - replaying its full history by raw
+      *                 position on top of whatever DAILY-VALUES loaded
+      *                 that run had no way to know if the table shape
+      *                 had changed since the edit was recorded, so an
+      *                 old ALTA/BAJA could silently fabricate or wipe
+      *                 a row that had nothing to do with it. ALTA and
+      *                 BAJA edits are in-memory for the run again,
+      *                 same as before that attempt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL17EJEM2.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT DAILY-VALUES             ASSIGN TO "DAILYVAL"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-DAILY.
+
+           SELECT RESTART-PARM             ASSIGN TO "RESTPARM"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-RESTART.
+
+           SELECT CHECKPOINT-FILE          ASSIGN TO "CKPTFILE"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-CKPT.
+
+           SELECT EXTRACT-FILE             ASSIGN TO "EXTRACTO"
+                                            ORGANIZATION IS SEQUENTIAL
+                                            FILE STATUS IS WS-FS-EXTRACT.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  DAILY-VALUES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 9 CHARACTERS.
+       01  DV-REGISTRO.
+           05  DV-NUMERO                    PIC S9(7)V99.
+
+       FD  RESTART-PARM
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 5 CHARACTERS.
+       01  RP-REGISTRO.
+           05  RP-INDICADOR                 PIC X(01).
+               88  RP-REINICIAR             VALUE "S".
+               88  RP-NO-REINICIAR          VALUE "N".
+           05  RP-INDICE                    PIC 9(03).
+           05  FILLER                       PIC X(01).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS.
+           COPY REGVALOR
+               REPLACING ==RV-REGISTRO== BY ==CK-REGISTRO==,
+                  ==RV-INDICE== BY ==CK-INDICE==,
+                  ==RV-VALOR== BY ==CK-VALOR==.
+
+      *----------------------------------------------------------------*
+      * EXTRACTO DE LA TABLA FINAL. LAYOUT: 01-03 NUMERO DE POSICION   *
+      * (9(03)), 04-12 VALOR (S9(7)V99, SIGNO EN ZONA DEL ULTIMO       *
+      * DIGITO).                                                       *
+      *----------------------------------------------------------------*
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS.
+           COPY REGVALOR
+               REPLACING ==RV-REGISTRO== BY ==EX-REGISTRO==,
+                  ==RV-INDICE== BY ==EX-INDICE==,
+                  ==RV-VALOR== BY ==EX-VALOR==.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-INDICE                        PIC 9(03).
+       77  WS-TABLA-COUNT                   PIC 9(03) VALUE 0.
+
+       01 WS-TABLA OCCURS 1 TO 999 TIMES DEPENDING ON WS-TABLA-COUNT.
+           05 WS-NUMERO                     PIC S9(7)V99.
+
+       77  WS-SW-EOF                        PIC X(01) VALUE "N".
+           88  WS-EOF-SI                    VALUE "S".
+           88  WS-EOF-NO                    VALUE "N".
+
+       77  WS-FS-DAILY                      PIC X(02).
+       77  WS-FS-CKPT                       PIC X(02).
+       77  WS-FS-EXTRACT                    PIC X(02).
+       77  WS-RC-ARCHIVO                    PIC 9(02).
+           88  WS-RC-ARCHIVO-FATAL          VALUE 8.
+
+       77  WS-FILERR-ARCHIVO                PIC X(09).
+       77  WS-FILERR-OPERACION              PIC X(08) VALUE "OPEN".
+
+       77  WS-FS-RESTART                    PIC X(02).
+       77  WS-SW-REINICIO                   PIC X(01) VALUE "N".
+           88  WS-REINICIO-SI               VALUE "S".
+           88  WS-REINICIO-NO               VALUE "N".
+       77  WS-INDICE-REINICIO               PIC 9(03) VALUE 0.
+       77  WS-INDICE-RECUP                  PIC 9(03) VALUE 0.
+       77  WS-INDICE-OMITIR                 PIC 9(03).
+
+       77  WS-TOTAL-SUMA                    PIC S9(9)V99 VALUE 0.
+       77  WS-TOTAL-PROMEDIO                PIC S9(7)V99 VALUE 0.
+       77  WS-TOTAL-MAXIMO                  PIC S9(7)V99.
+       77  WS-TOTAL-MINIMO                  PIC S9(7)V99.
+
+       77  WS-AUD-VALOR-ED                  PIC -(7)9,99.
+       77  WS-AUD-VALOR                     PIC X(20) VALUE SPACES.
+       77  WS-AUD-CAMPO-NUMERO              PIC X(15) VALUE
+               "WS-NUMERO".
+       77  WS-AUD-CAMPO-POS                 PIC X(15) VALUE
+               "WS-POS-CONSULTA".
+       77  WS-AUD-ACCION-ESCRIB             PIC X(06) VALUE "ESCRIB".
+       77  WS-AUD-ACCION-CERRAR             PIC X(06) VALUE "CERRAR".
+
+       77  WS-FUNCION                       PIC X(01).
+           88  WS-FUNCION-ALTA               VALUE "A" "a".
+           88  WS-FUNCION-INQUIRE            VALUE "I" "i".
+           88  WS-FUNCION-BAJA               VALUE "D" "d".
+           88  WS-FUNCION-CONTAR             VALUE "C" "c".
+           88  WS-FUNCION-LISTAR-ASC         VALUE "L" "l".
+           88  WS-FUNCION-LISTAR-DESC        VALUE "R" "r".
+           88  WS-FUNCION-TOTALES            VALUE "T" "t".
+           88  WS-FUNCION-EXPORTAR           VALUE "E" "e".
+           88  WS-FUNCION-SALIR              VALUE "X" "x".
+
+       77  WS-POS-CONSULTA                  PIC 9(03).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-FIN.
+
+           IF NOT WS-RC-ARCHIVO-FATAL
+              PERFORM 3000-MENU-PRINCIPAL
+                 THRU 3000-MENU-PRINCIPAL-FIN
+                UNTIL WS-FUNCION-SALIR
+
+              PERFORM 9000-FINALIZAR
+                 THRU 9000-FINALIZAR-FIN
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+           MOVE 0                           TO WS-INDICE.
+           MOVE "N"                         TO WS-SW-EOF.
+
+           PERFORM 1010-LEER-PARM-REINICIO
+              THRU 1010-LEER-PARM-REINICIO-FIN.
+
+           OPEN INPUT DAILY-VALUES.
+
+           MOVE "DAILYVAL"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM2" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-DAILY WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR DAILYVAL - FIN ANORMAL"
+              GO TO 1000-INICIALIZAR-FIN
+           END-IF.
+
+           IF WS-REINICIO-SI
+              PERFORM 1020-RECUPERAR-CHECKPOINT
+                 THRU 1020-RECUPERAR-CHECKPOINT-FIN
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+
+              MOVE "CKPTFILE"               TO WS-FILERR-ARCHIVO
+              CALL "FILERR" USING "CL17EJEM2" WS-FILERR-ARCHIVO
+                                   WS-FILERR-OPERACION
+                                   WS-FS-CKPT WS-RC-ARCHIVO
+           END-IF.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR CKPTFILE - FIN ANORMAL"
+              GO TO 1000-INICIALIZAR-FIN
+           END-IF.
+
+           PERFORM 2000-INGRESAR-VALORES
+              THRU 2000-INGRESAR-VALORES-FIN
+             UNTIL WS-EOF-SI
+                OR WS-INDICE = 999.
+
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-NUMERO
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           MOVE WS-INDICE                   TO WS-TABLA-COUNT.
+
+           CLOSE CHECKPOINT-FILE.
+
+       1000-INICIALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEE LA TARJETA DE PARAMETROS DE REINICIO, SI EXISTE            *
+      *----------------------------------------------------------------*
+       1010-LEER-PARM-REINICIO.
+
+           SET WS-REINICIO-NO               TO TRUE.
+
+           OPEN INPUT RESTART-PARM.
+
+           IF WS-FS-RESTART = "00"
+              READ RESTART-PARM
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      IF RP-REINICIAR
+                         SET WS-REINICIO-SI    TO TRUE
+                         MOVE RP-INDICE         TO WS-INDICE-REINICIO
+                      END-IF
+              END-READ
+              CLOSE RESTART-PARM
+           END-IF.
+
+       1010-LEER-PARM-REINICIO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RECARGA LOS VALORES YA PROCESADOS DESDE EL CHECKPOINT Y        *
+      * AVANZA DAILY-VALUES HASTA EL MISMO PUNTO                       *
+      *----------------------------------------------------------------*
+       1020-RECUPERAR-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           MOVE "CKPTFILE"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM2" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-CKPT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              GO TO 1020-RECUPERAR-CHECKPOINT-FIN
+           END-IF.
+
+           PERFORM 1021-LEER-CHECKPOINT
+              THRU 1021-LEER-CHECKPOINT-FIN
+             UNTIL WS-EOF-SI
+                OR WS-INDICE >= WS-INDICE-REINICIO.
+
+           CLOSE CHECKPOINT-FILE.
+
+           MOVE WS-INDICE                   TO WS-INDICE-RECUP.
+
+      *----------------------------------------------------------------*
+      * REESCRIBE CKPTFILE TRUNCADO AL PUNTO RECUPERADO - UN RESTART   *
+      * DEJABA REGISTROS DUPLICADOS AL FINAL PORQUE EL REOPEN ANTERIOR *
+      * ERA UN OPEN EXTEND QUE SOLO AGREGABA AL FINAL.                 *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           MOVE "CKPTFILE"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM2" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-CKPT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              GO TO 1020-RECUPERAR-CHECKPOINT-FIN
+           END-IF.
+
+           PERFORM 2010-ESCRIBIR-CHECKPOINT
+              THRU 2010-ESCRIBIR-CHECKPOINT-FIN
+             VARYING WS-INDICE FROM 1 BY 1
+              UNTIL WS-INDICE > WS-INDICE-RECUP.
+
+           MOVE WS-INDICE-RECUP             TO WS-INDICE.
+           MOVE "N"                         TO WS-SW-EOF.
+           MOVE WS-INDICE                   TO WS-INDICE-OMITIR.
+
+           PERFORM 1022-OMITIR-REGISTRO
+              THRU 1022-OMITIR-REGISTRO-FIN
+             VARYING WS-INDICE-OMITIR
+                FROM WS-INDICE-OMITIR BY -1
+              UNTIL WS-INDICE-OMITIR = 0
+                 OR WS-EOF-SI.
+
+       1020-RECUPERAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA QUE CK-INDICE SIGA LA SECUENCIA ESPERADA. UN REGISTRO   *
+      * FUERA DE SECUENCIA INDICA UN CHECKPOINT CORRUPTO Y DETIENE LA  *
+      * RECUPERACION EN ESE PUNTO EN LUGAR DE CONFIAR EN LA POSICION   *
+      * FISICA DEL REGISTRO.                                           *
+      *----------------------------------------------------------------*
+       1021-LEER-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-EOF-SI            TO TRUE
+               NOT AT END
+                   IF CK-INDICE = WS-INDICE + 1
+                      ADD 1                 TO WS-INDICE
+                      MOVE CK-VALOR         TO WS-NUMERO(WS-INDICE)
+                   ELSE
+                      DISPLAY "CKPTFILE FUERA DE SECUENCIA EN "
+                               CK-INDICE " - SE DETIENE LA RECUPERACION"
+                      SET WS-EOF-SI         TO TRUE
+                   END-IF
+           END-READ.
+
+       1021-LEER-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1022-OMITIR-REGISTRO.
+
+           READ DAILY-VALUES
+               AT END
+                   SET WS-EOF-SI            TO TRUE
+           END-READ.
+
+       1022-OMITIR-REGISTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-INGRESAR-VALORES.
+
+           READ DAILY-VALUES
+               AT END
+                   SET WS-EOF-SI            TO TRUE
+               NOT AT END
+                   ADD 1                    TO WS-INDICE
+                   MOVE DV-NUMERO           TO WS-NUMERO(WS-INDICE)
+                   PERFORM 2010-ESCRIBIR-CHECKPOINT
+                      THRU 2010-ESCRIBIR-CHECKPOINT-FIN
+                   PERFORM 2020-AUDITAR-VALOR
+                      THRU 2020-AUDITAR-VALOR-FIN
+           END-READ.
+
+       2000-INGRESAR-VALORES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2020-AUDITAR-VALOR.
+
+           MOVE WS-NUMERO(WS-INDICE)        TO WS-AUD-VALOR-ED.
+           MOVE WS-AUD-VALOR-ED             TO WS-AUD-VALOR.
+
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-NUMERO
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+
+       2020-AUDITAR-VALOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2010-ESCRIBIR-CHECKPOINT.
+
+           MOVE WS-INDICE                   TO CK-INDICE.
+           MOVE WS-NUMERO(WS-INDICE)        TO CK-VALOR.
+           WRITE CK-REGISTRO.
+
+       2010-ESCRIBIR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-MOSTRAR-VALORES.
+
+           DISPLAY "VALOR " WS-INDICE ": " WS-NUMERO(WS-INDICE).
+
+       2100-MOSTRAR-VALORES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-MOSTRAR-VALORES-DESC.
+
+           PERFORM VARYING WS-INDICE FROM WS-TABLA-COUNT BY -1
+                   UNTIL WS-INDICE = 0
+
+             DISPLAY "VALOR " WS-INDICE ": " WS-NUMERO(WS-INDICE)
+
+           END-PERFORM.
+
+       2200-MOSTRAR-VALORES-DESC-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * SUMA, PROMEDIO Y VALORES MAXIMO/MINIMO DE LA TABLA             *
+      *----------------------------------------------------------------*
+       2300-CALCULAR-TOTALES.
+
+           IF WS-TABLA-COUNT = 0
+              DISPLAY "TABLA VACIA - SIN TOTALES"
+           ELSE
+              MOVE 0                        TO WS-TOTAL-SUMA
+              MOVE WS-NUMERO(1)             TO WS-TOTAL-MAXIMO
+              MOVE WS-NUMERO(1)             TO WS-TOTAL-MINIMO
+
+              PERFORM 2310-ACUMULAR-VALOR
+                 THRU 2310-ACUMULAR-VALOR-FIN
+              VARYING WS-INDICE
+                 FROM 1 BY 1
+                UNTIL WS-INDICE > WS-TABLA-COUNT
+
+              DIVIDE WS-TOTAL-SUMA BY WS-TABLA-COUNT
+                 GIVING WS-TOTAL-PROMEDIO ROUNDED
+
+              DISPLAY "SUMA    : " WS-TOTAL-SUMA
+              DISPLAY "PROMEDIO: " WS-TOTAL-PROMEDIO
+              DISPLAY "MAXIMO  : " WS-TOTAL-MAXIMO
+              DISPLAY "MINIMO  : " WS-TOTAL-MINIMO
+           END-IF.
+
+       2300-CALCULAR-TOTALES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2310-ACUMULAR-VALOR.
+
+           ADD WS-NUMERO(WS-INDICE)         TO WS-TOTAL-SUMA.
+
+           IF WS-NUMERO(WS-INDICE) > WS-TOTAL-MAXIMO
+              MOVE WS-NUMERO(WS-INDICE)     TO WS-TOTAL-MAXIMO
+           END-IF.
+
+           IF WS-NUMERO(WS-INDICE) < WS-TOTAL-MINIMO
+              MOVE WS-NUMERO(WS-INDICE)     TO WS-TOTAL-MINIMO
+           END-IF.
+
+       2310-ACUMULAR-VALOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE MANTENIMIENTO DE LA TABLA: ALTA, CONSULTA, BAJA,       *
+      * CONTEO, LISTADOS Y TOTALES.                                    *
+      *----------------------------------------------------------------*
+       3000-MENU-PRINCIPAL.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "A-ALTA  I-CONSULTA  D-BAJA  C-CONTAR".
+           DISPLAY "L-LISTAR ASC  R-LISTAR DESC  T-TOTALES".
+           DISPLAY "E-EXPORTAR  X-SALIR".
+           DISPLAY "SELECCIONE UNA OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-FUNCION.
+
+           EVALUATE TRUE
+              WHEN WS-FUNCION-ALTA
+                 PERFORM 3100-ALTA
+                    THRU 3100-ALTA-FIN
+              WHEN WS-FUNCION-INQUIRE
+                 PERFORM 3200-CONSULTAR
+                    THRU 3200-CONSULTAR-FIN
+              WHEN WS-FUNCION-BAJA
+                 PERFORM 3300-BAJA
+                    THRU 3300-BAJA-FIN
+              WHEN WS-FUNCION-CONTAR
+                 PERFORM 3400-CONTAR
+                    THRU 3400-CONTAR-FIN
+              WHEN WS-FUNCION-LISTAR-ASC
+                 DISPLAY "ASCENDENTE"
+                 PERFORM 2100-MOSTRAR-VALORES
+                    THRU 2100-MOSTRAR-VALORES-FIN
+                 VARYING WS-INDICE
+                    FROM 1 BY 1
+                   UNTIL WS-INDICE > WS-TABLA-COUNT
+              WHEN WS-FUNCION-LISTAR-DESC
+                 DISPLAY "DESCENDENTE"
+                 PERFORM 2200-MOSTRAR-VALORES-DESC
+                    THRU 2200-MOSTRAR-VALORES-DESC-FIN
+              WHEN WS-FUNCION-TOTALES
+                 DISPLAY "TOTALES"
+                 PERFORM 2300-CALCULAR-TOTALES
+                    THRU 2300-CALCULAR-TOTALES-FIN
+              WHEN WS-FUNCION-EXPORTAR
+                 PERFORM 3500-EXPORTAR
+                    THRU 3500-EXPORTAR-FIN
+              WHEN WS-FUNCION-SALIR
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       3000-MENU-PRINCIPAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * AGREGA UN VALOR AL FINAL DE LA TABLA Y LO AUDITA               *
+      *----------------------------------------------------------------*
+       3100-ALTA.
+
+           IF WS-TABLA-COUNT >= 999
+              DISPLAY "TABLA LLENA - NO SE PUEDE AGREGAR"
+           ELSE
+              ADD 1                         TO WS-TABLA-COUNT
+              DISPLAY "INGRESE VALOR PARA LA POSICION "
+                       WS-TABLA-COUNT WITH NO ADVANCING
+              ACCEPT WS-NUMERO(WS-TABLA-COUNT)
+
+              MOVE WS-NUMERO(WS-TABLA-COUNT) TO WS-AUD-VALOR-ED
+              MOVE WS-AUD-VALOR-ED           TO WS-AUD-VALOR
+
+              CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-NUMERO
+                                     WS-AUD-VALOR WS-AUD-ACCION-ESCRIB
+              CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-NUMERO
+                                     WS-AUD-VALOR WS-AUD-ACCION-CERRAR
+
+              DISPLAY "VALOR AGREGADO EN POSICION " WS-TABLA-COUNT
+           END-IF.
+
+       3100-ALTA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MUESTRA EL VALOR DE UNA POSICION DE LA TABLA                   *
+      *----------------------------------------------------------------*
+       3200-CONSULTAR.
+
+           DISPLAY "INGRESE POSICION A CONSULTAR (1-"
+                    WS-TABLA-COUNT "): " WITH NO ADVANCING.
+           ACCEPT WS-POS-CONSULTA.
+
+           MOVE WS-POS-CONSULTA              TO WS-AUD-VALOR-ED.
+           MOVE WS-AUD-VALOR-ED              TO WS-AUD-VALOR.
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-POS
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-POS
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           IF WS-POS-CONSULTA < 1 OR WS-POS-CONSULTA > WS-TABLA-COUNT
+              DISPLAY "POSICION INVALIDA"
+           ELSE
+              DISPLAY "VALOR " WS-POS-CONSULTA ": "
+                       WS-NUMERO(WS-POS-CONSULTA)
+           END-IF.
+
+       3200-CONSULTAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DA DE BAJA (PONE EN CERO) EL VALOR DE UNA POSICION             *
+      *----------------------------------------------------------------*
+       3300-BAJA.
+
+           DISPLAY "INGRESE POSICION A DAR DE BAJA (1-"
+                    WS-TABLA-COUNT "): " WITH NO ADVANCING.
+           ACCEPT WS-POS-CONSULTA.
+
+           MOVE WS-POS-CONSULTA              TO WS-AUD-VALOR-ED.
+           MOVE WS-AUD-VALOR-ED              TO WS-AUD-VALOR.
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-POS
+                                  WS-AUD-VALOR WS-AUD-ACCION-ESCRIB.
+           CALL "AUDITLOG" USING "CL17EJEM2" WS-AUD-CAMPO-POS
+                                  WS-AUD-VALOR WS-AUD-ACCION-CERRAR.
+
+           IF WS-POS-CONSULTA < 1 OR WS-POS-CONSULTA > WS-TABLA-COUNT
+              DISPLAY "POSICION INVALIDA"
+           ELSE
+              MOVE 0                     TO WS-NUMERO(WS-POS-CONSULTA)
+
+              DISPLAY "VALOR DADO DE BAJA EN POSICION "
+                       WS-POS-CONSULTA
+           END-IF.
+
+       3300-BAJA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MUESTRA LA CANTIDAD DE POSICIONES OCUPADAS EN LA TABLA         *
+      *----------------------------------------------------------------*
+       3400-CONTAR.
+
+           DISPLAY "CANTIDAD DE POSICIONES OCUPADAS: " WS-TABLA-COUNT.
+
+       3400-CONTAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EXPORTA LA TABLA FINAL A UN ARCHIVO DE EXTRACTO DE ANCHO FIJO  *
+      *----------------------------------------------------------------*
+       3500-EXPORTAR.
+
+           OPEN OUTPUT EXTRACT-FILE.
+
+           MOVE "EXTRACTO"                  TO WS-FILERR-ARCHIVO.
+           CALL "FILERR" USING "CL17EJEM2" WS-FILERR-ARCHIVO
+                                WS-FILERR-OPERACION
+                                WS-FS-EXTRACT WS-RC-ARCHIVO.
+
+           IF WS-RC-ARCHIVO-FATAL
+              DISPLAY "NO SE PUDO ABRIR EXTRACTO"
+           ELSE
+              PERFORM 3510-ESCRIBIR-EXTRACTO
+                 THRU 3510-ESCRIBIR-EXTRACTO-FIN
+              VARYING WS-INDICE
+                 FROM 1 BY 1
+                UNTIL WS-INDICE > WS-TABLA-COUNT
+
+              CLOSE EXTRACT-FILE
+
+              DISPLAY "EXTRACTO GENERADO: " WS-TABLA-COUNT
+                       " REGISTROS"
+           END-IF.
+
+       3500-EXPORTAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3510-ESCRIBIR-EXTRACTO.
+
+           MOVE WS-INDICE                   TO EX-INDICE.
+           MOVE WS-NUMERO(WS-INDICE)        TO EX-VALOR.
+           WRITE EX-REGISTRO.
+
+       3510-ESCRIBIR-EXTRACTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE DAILY-VALUES.
+
+       9000-FINALIZAR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL17EJEM2.
